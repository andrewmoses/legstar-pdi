@@ -1,88 +1,808 @@
-       PROCESS NOSEQ LIB OPTIMIZE(FULL) CODEPAGE(37) DBCS
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TCOBWVB.
-      * ----------------------------------------------------------------
-      * A SAMPLE PROGRAM TO GENERATE A SEQUENTIAL FILE
-      * ----------------------------------------------------------------
-      * WRITES IN A RECFM=VB FILE
-      * COBOL LOGICAL LENGTH IS BETWEEN 58 AND 183
-      * QSAM LOGICAL RECORD IS BETWEEN 62 AND 187 (COBOL + RDW)
-      * ----------------------------------------------------------------
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-      *SOURCE-COMPUTER. IBM-390 WITH DEBUGGING MODE.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OUTPUT-FILE
-           ASSIGN TO OUTFILE
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS OUTPUT-FILE-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD OUTPUT-FILE
-           RECORDING MODE IS V
-           BLOCK CONTAINS 2 RECORDS
-           RECORD CONTAINS 58 TO 183 CHARACTERS.
-       01  CUSTOMER-DATA.
-           05 CUSTOMER-ID             PIC 9(6).
-           05 PERSONAL-DATA.
-              10 CUSTOMER-NAME        PIC X(20).
-              10 CUSTOMER-ADDRESS     PIC X(20).
-              10 CUSTOMER-PHONE       PIC X(8).
-           05 TRANSACTIONS.
-              10 TRANSACTION-NBR      PIC 9(9) COMP.
-              10 TRANSACTION OCCURS 0 TO 5
-                 DEPENDING ON TRANSACTION-NBR. 
-                 15 TRANSACTION-DATE         PIC X(8).
-                 15 FILLER REDEFINES TRANSACTION-DATE.
-                    20 TRANSACTION-DAY       PIC X(2).
-                    20 FILLER               PIC X.
-                    20 TRANSACTION-MONTH     PIC X(2).
-                    20 FILLER               PIC X.
-                    20 TRANSACTION-YEAR      PIC X(2).
-                 15 TRANSACTION-AMOUNT       PIC S9(13)V99 COMP-3.
-                 15 TRANSACTION-COMMENT      PIC X(9).
-
-       WORKING-STORAGE SECTION.
-       01  W-I                        PIC 9(4) COMP.
-       01  W-J                        PIC 9(4) COMP.
-       01  OUTPUT-FILE-STATUS         PIC 9(2).
-
-       PROCEDURE DIVISION.
-           OPEN OUTPUT OUTPUT-FILE.
-           IF OUTPUT-FILE-STATUS NOT = ZERO
-              DISPLAY 'ERROR OPENING OUTPUT-FILE='
-                      OUTPUT-FILE-STATUS
-              GO TO PROGRAM-EXIT
-           END-IF.
-           PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 10
-               MOVE W-I          TO CUSTOMER-ID
-               MOVE 'JOHN SMITH' TO CUSTOMER-NAME
-               MOVE 'CAMBRIDGE UNIVERSITY' TO CUSTOMER-ADDRESS
-               MOVE '44012565' TO CUSTOMER-PHONE
-               COMPUTE TRANSACTION-NBR = 5 * FUNCTION RANDOM
-               PERFORM VARYING W-J FROM 1 BY 1
-                       UNTIL W-J > TRANSACTION-NBR
-                   MOVE '10/04/11' TO TRANSACTION-DATE (W-J)
-                   MOVE 235.56 TO TRANSACTION-AMOUNT (W-J)
-                   MOVE '*********' TO TRANSACTION-COMMENT (W-J)
-               END-PERFORM
-                      
-               WRITE CUSTOMER-DATA
-               IF OUTPUT-FILE-STATUS NOT = ZERO
-                  DISPLAY 'ERROR WRITING TO OUTPUT-FILE='
-                          OUTPUT-FILE-STATUS
-                  GO TO PROGRAM-EXIT
-               END-IF
-           END-PERFORM.
-
-       PROGRAM-EXIT.
-
-           CLOSE OUTPUT-FILE.
-
-           GOBACK.
-
-       END PROGRAM TCOBWVB.
\ No newline at end of file
+       PROCESS NOSEQ LIB OPTIMIZE(FULL) CODEPAGE(37) DBCS
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TCOBWVB.
+      * ----------------------------------------------------------------
+      * A SAMPLE PROGRAM TO GENERATE A SEQUENTIAL FILE
+      * ----------------------------------------------------------------
+      * WRITES IN A RECFM=VB FILE
+      * COBOL LOGICAL LENGTH IS BETWEEN 20 AND 5866
+      * QSAM LOGICAL RECORD IS BETWEEN 24 AND 5870 (COBOL + RDW)
+      * ----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      * ------------------------------------------------------------
+      * DATE       BY    DESCRIPTION
+      * ---------- ----- --------------------------------------------
+      * 2026-08-09 AM    CUSTOMER-ID/NAME/ADDRESS/PHONE NOW SOURCED
+      *                  FROM CUSTOMER-MASTER INPUT FILE INSTEAD OF
+      *                  BEING HARD-CODED FOR EVERY RECORD.
+      * 2026-08-09 AM    ADDED TRAILER RECORD WITH BATCH CONTROL
+      *                  TOTALS (CUSTOMER COUNT / AMOUNT) AFTER THE
+      *                  LAST CUSTOMER-DATA RECORD ON OUTPUT-FILE.
+      * 2026-08-09 AM    ADDED CHECKPOINT-FILE AND A PARM-DRIVEN
+      *                  RESTART-ID SO A MID-RUN ABEND ON OUTPUT-FILE
+      *                  CAN BE RESTARTED WITHOUT REPROCESSING EVERY
+      *                  CUSTOMER FROM THE BEGINNING.
+      * 2026-08-09 AM    RAISED THE TRANSACTION OCCURS TABLE FROM 5 TO
+      *                  A REALISTIC BUSINESS MAXIMUM AND ADDED
+      *                  CONTINUATION-IND SO A CUSTOMER WITH MORE
+      *                  TRANSACTIONS THAN THAT MAXIMUM SPILLS INTO
+      *                  FOLLOW-ON CUSTOMER-DATA RECORDS INSTEAD OF
+      *                  BEING TRUNCATED.
+      * 2026-08-09 AM    ADDED PRINT-FILE, A FIXED-WIDTH AUDIT LISTING
+      *                  (ONE LINE PER CUSTOMER-DATA RECORD WRITTEN)
+      *                  SO OPERATIONS CAN REVIEW A RUN WITHOUT
+      *                  GOING THROUGH PDI.
+      * 2026-08-09 AM    ADDED TRANSACTION-DATE VALIDATION (DAY/MONTH/
+      *                  YEAR) AND A REJECT-FILE WITH REASON CODE FOR
+      *                  ANY CUSTOMER-DATA RECORD CONTAINING AN
+      *                  INVALID TRANSACTION DATE.
+      * 2026-08-09 AM    ADDED A PARM-DRIVEN FIXED-SEED TEST-DATA MODE
+      *                  THAT GENERATES A DETERMINISTIC RUN OF
+      *                  SYNTHETIC CUSTOMERS INSTEAD OF READING
+      *                  CUSTOMER-MASTER, FOR REPEATABLE REGRESSION
+      *                  TESTING OF DOWNSTREAM PDI TRANSFORMS.
+      * 2026-08-09 AM    EXTENDED CUSTOMER-MASTER AND CUSTOMER-DATA
+      *                  WITH A REPEATING CONTACT-INFO GROUP (MOBILE/
+      *                  LANDLINE/EMAIL) SO MORE THAN ONE CONTACT
+      *                  METHOD PER CUSTOMER CAN FLOW THROUGH THE
+      *                  EXTRACT.
+      * 2026-08-09 AM    ADDED CSV-FILE, A COMMA-DELIMITED DISPLAY
+      *                  COPY OF EACH CUSTOMER-DATA RECORD WRITTEN, FOR
+      *                  CONSUMERS THAT CANNOT READ RECFM=VB OUTPUT.
+      * 2026-08-09 AM    ADDED TRANSACTION-CURRENCY-CODE TO EACH
+      *                  TRANSACTION OCCURRENCE FOR MULTI-CURRENCY
+      *                  SUPPORT.
+      * 2026-08-09 AM    FIXED RESTART TO OPEN THE OUTPUT FILES EXTEND
+      *                  (NOT OUTPUT) AND TO CARRY THE CUSTOMER COUNT/
+      *                  TOTAL FORWARD FROM CHECKPOINT-FILE SO A
+      *                  RESTARTED RUN PRODUCES A COMPLETE, CORRECTLY
+      *                  TOTALED EXTRACT INSTEAD OF JUST THE TAIL.
+      * 2026-08-09 AM    WIDENED THE SYNTHETIC TRANSACTION-COUNT RANGE
+      *                  SO A CUSTOMER CAN EXCEED MAX-TRANSACTIONS-PER-
+      *                  RECORD AND EXERCISE THE CONTINUATION-RECORD
+      *                  LOGIC.
+      * 2026-08-09 AM    EXPANDED CSV-FILE TO CARRY ONE COLUMN GROUP
+      *                  PER TRANSACTION INSTEAD OF AN AGGREGATE COUNT
+      *                  AND TOTAL.
+      * 2026-08-09 AM    SOURCED TRANSACTION-CURRENCY-CODE FROM A NEW
+      *                  CM-CUSTOMER-CURRENCY-CODE FIELD ON CUSTOMER-
+      *                  MASTER INSTEAD OF A SINGLE HARD-CODED LITERAL.
+      * 2026-08-09 AM    CORRECTED OUTPUT-FILE'S RECORD CONTAINS
+      *                  MINIMUM TO 20 TO MATCH TRAILER-RECORD, THE
+      *                  SMALLEST 01-LEVEL ACTUALLY WRITTEN TO THAT FD.
+      * 2026-08-09 AM    GUARDED ALL PARM-TEXT SUBFIELD REFERENCES WITH
+      *                  A PARM-LENGTH CHECK SO AN ORDINARY RUN WITH NO
+      *                  PARM PASSED CANNOT BE DIVERTED INTO RESTART OR
+      *                  TEST-DATA MODE BY UNDEFINED STORAGE.
+      * 2026-08-09 AM    DEFERRED THE CHECKPOINT "LAST GOOD CUSTOMER-ID"
+      *                  UPDATE UNTIL ALL OF A CUSTOMER'S CHUNKS
+      *                  (INCLUDING ANY CONTINUATION RECORDS) HAVE BEEN
+      *                  WRITTEN, SO A FAILURE PARTWAY THROUGH A
+      *                  MULTI-RECORD CUSTOMER NO LONGER CHECKPOINTS
+      *                  THAT CUSTOMER AS DONE.
+      * 2026-08-09 AM    VARIED THE SYNTHETIC TRANSACTION-DATE SO
+      *                  OCCASIONAL OUT-OF-RANGE DAY/MONTH VALUES REACH
+      *                  2150-VALIDATE-TRANSACTIONS, EXERCISING THE
+      *                  REJECT-FILE PATH.
+      * 2026-08-09 AM    CHANGED THE AUDIT LISTING TO ACCUMULATE THE
+      *                  TRANSACTION COUNT AND TOTAL ACROSS ALL OF A
+      *                  CUSTOMER'S CHUNKS AND WRITE ONE PRINT-FILE LINE
+      *                  PER CUSTOMER INSTEAD OF ONE PER CHUNK.
+      * 2026-08-09 AM    EXTENDED THE 9999-PROGRAM-EXIT CHECKPOINT TEST
+      *                  TO ALSO COVER PRINT-FILE/REJECT-FILE/CSV-FILE
+      *                  WRITE FAILURES, NOT JUST OUTPUT-FILE.
+      * 2026-08-09 AM    TRACKED "CUSTOMER ALREADY COUNTED" WITH ITS OWN
+      *                  SWITCH INSTEAD OF THE POSITIONAL CONTINUATION-
+      *                  IND FLAG, SO A CUSTOMER WHOSE FIRST CHUNK IS
+      *                  REJECTED BUT WHOSE CONTINUATION CHUNK WRITES OK
+      *                  STILL COUNTS TOWARD TRAILER-CUSTOMER-COUNT.
+      * 2026-08-09 AM    CAPPED CM-CONTACT-COUNT AT THE 5-ITEM CONTACT
+      *                  TABLE LIMIT IN 2050-BUILD-CONTACTS SO A
+      *                  CUSTOMER-MASTER RECORD WITH A COUNT OF 6-9
+      *                  (LEGAL FOR ITS PIC 9(1) BUT OUTSIDE THE OCCURS
+      *                  RANGE) CANNOT DRIVE AN OUT-OF-BOUNDS SUBSCRIPT.
+      * 2026-08-09 AM    2900-READ-CUSTOMER-MASTER NOW CHECKS CUSTOMER-
+      *                  MASTER-STATUS FOR A REAL I/O ERROR AFTER THE
+      *                  READ, MATCHING THE FILE-STATUS DISCIPLINE USED
+      *                  EVERYWHERE ELSE IN THE PROGRAM.
+      * 2026-08-09 AM    RE-DECLARED CSV-FILE AS ORGANIZATION SEQUENTIAL/
+      *                  RECORDING MODE F TO MATCH THE REST OF THE
+      *                  PROGRAM'S QSAM FILE DECLARATIONS, AND REMOVED
+      *                  THE UNUSED W-I WORKING-STORAGE FIELD.
+      * ------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *SOURCE-COMPUTER. IBM-390 WITH DEBUGGING MODE.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER
+           ASSIGN TO CUSTMAST
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CUSTOMER-MASTER-STATUS.
+
+           SELECT OUTPUT-FILE
+           ASSIGN TO OUTFILE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS OUTPUT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+           ASSIGN TO CHKPTF
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT PRINT-FILE
+           ASSIGN TO PRTFILE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS PRINT-FILE-STATUS.
+
+           SELECT REJECT-FILE
+           ASSIGN TO REJFILE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REJECT-FILE-STATUS.
+
+           SELECT CSV-FILE
+           ASSIGN TO CSVFILE
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CSV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           RECORDING MODE IS F
+           RECORD CONTAINS 263 CHARACTERS.
+       01  CUSTOMER-MASTER-RECORD.
+           05 CM-CUSTOMER-ID          PIC 9(6).
+           05 CM-CUSTOMER-NAME        PIC X(20).
+           05 CM-CUSTOMER-ADDRESS     PIC X(20).
+           05 CM-CUSTOMER-PHONE       PIC X(8).
+           05 CM-CUSTOMER-CURRENCY-CODE PIC X(3).
+           05 CM-CONTACT-COUNT        PIC 9(1).
+           05 CM-CONTACTS OCCURS 0 TO 5 TIMES
+              DEPENDING ON CM-CONTACT-COUNT.
+              10 CM-CONTACT-TYPE      PIC X(1).
+              10 CM-CONTACT-VALUE     PIC X(40).
+
+       FD OUTPUT-FILE
+           RECORDING MODE IS V
+           BLOCK CONTAINS 2 RECORDS
+           RECORD CONTAINS 20 TO 5866 CHARACTERS.
+       01  CUSTOMER-DATA.
+           05 CUSTOMER-ID             PIC 9(6).
+           05 CONTINUATION-IND        PIC X(1).
+              88 ORIGINAL-RECORD            VALUE ' '.
+              88 CONTINUATION-RECORD        VALUE 'C'.
+           05 PERSONAL-DATA.
+              10 CUSTOMER-NAME        PIC X(20).
+              10 CUSTOMER-ADDRESS     PIC X(20).
+              10 CUSTOMER-PHONE       PIC X(8).
+           05 CONTACT-INFO.
+              10 CONTACT-NBR          PIC 9(4) COMP.
+              10 CUSTOMER-CONTACTS OCCURS 0 TO 5
+                 DEPENDING ON CONTACT-NBR.
+                 15 CONTACT-TYPE          PIC X(1).
+                    88 CONTACT-TYPE-MOBILE      VALUE 'M'.
+                    88 CONTACT-TYPE-LANDLINE    VALUE 'L'.
+                    88 CONTACT-TYPE-EMAIL       VALUE 'E'.
+                 15 CONTACT-VALUE         PIC X(40).
+           05 TRANSACTIONS.
+              10 TRANSACTION-NBR      PIC 9(9) COMP.
+              10 TRANSACTION OCCURS 0 TO 200
+                 DEPENDING ON TRANSACTION-NBR.
+                 15 TRANSACTION-DATE         PIC X(8).
+                 15 FILLER REDEFINES TRANSACTION-DATE.
+                    20 TRANSACTION-DAY       PIC X(2).
+                    20 FILLER               PIC X.
+                    20 TRANSACTION-MONTH     PIC X(2).
+                    20 FILLER               PIC X.
+                    20 TRANSACTION-YEAR      PIC X(2).
+                 15 TRANSACTION-AMOUNT       PIC S9(13)V99 COMP-3.
+                 15 TRANSACTION-CURRENCY-CODE PIC X(3).
+                 15 TRANSACTION-COMMENT      PIC X(9).
+       01  TRAILER-RECORD.
+           05 TRAILER-ID                 PIC X(6).
+           05 TRAILER-CUSTOMER-COUNT     PIC 9(9) COMP-3.
+           05 TRAILER-TOTAL-AMOUNT       PIC S9(15)V99 COMP-3.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 20 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05 CHECKPOINT-CUSTOMER-ID      PIC 9(6).
+           05 CHECKPOINT-CUSTOMER-COUNT   PIC 9(9) COMP-3.
+           05 CHECKPOINT-TOTAL-AMOUNT     PIC S9(15)V99 COMP-3.
+
+       FD  PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PRINT-RECORD.
+           05 PRT-CUSTOMER-ID             PIC 9(6).
+           05 FILLER                      PIC X(2)  VALUE SPACES.
+           05 PRT-CONTINUATION-IND        PIC X(1).
+           05 FILLER                      PIC X(2)  VALUE SPACES.
+           05 PRT-CUSTOMER-NAME           PIC X(20).
+           05 FILLER                      PIC X(2)  VALUE SPACES.
+           05 PRT-TRANSACTION-COUNT       PIC ZZZ9.
+           05 FILLER                      PIC X(3)  VALUE SPACES.
+           05 PRT-TRANSACTION-TOTAL       PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER                      PIC X(23) VALUE SPACES.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 5870 CHARACTERS.
+       01  REJECT-RECORD.
+           05 REJECT-REASON-CODE          PIC X(4).
+           05 REJECT-CUSTOMER-DATA        PIC X(5866).
+
+       FD  CSV-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 8700 CHARACTERS.
+       01  CSV-RECORD                     PIC X(8700).
+
+       WORKING-STORAGE SECTION.
+       01  W-J                        PIC 9(4) COMP.
+       01  W-K                        PIC 9(4) COMP.
+       01  W-M                        PIC 9(4) COMP.
+       01  W-N                        PIC 9(4) COMP.
+       01  OUTPUT-FILE-STATUS         PIC 9(2).
+       01  CUSTOMER-MASTER-STATUS     PIC 9(2).
+       01  CHECKPOINT-FILE-STATUS     PIC 9(2).
+       01  PRINT-FILE-STATUS          PIC 9(2).
+       01  REJECT-FILE-STATUS         PIC 9(2).
+       01  CSV-FILE-STATUS            PIC 9(2).
+       01  W-SWITCHES.
+           05 W-CUSTOMER-MASTER-EOF   PIC X(1) VALUE 'N'.
+              88 CUSTOMER-MASTER-EOF         VALUE 'Y'.
+           05 W-RESTART-SWITCH        PIC X(1) VALUE 'N'.
+              88 W-RESTART-ACTIVE           VALUE 'Y'.
+           05 W-DATES-VALID-SWITCH    PIC X(1) VALUE 'Y'.
+              88 DATES-VALID                VALUE 'Y'.
+              88 DATES-INVALID              VALUE 'N'.
+           05 W-TEST-MODE-SWITCH      PIC X(1) VALUE 'N'.
+              88 TEST-MODE-ACTIVE           VALUE 'Y'.
+       01  W-CONTROL-TOTALS.
+           05 W-CUSTOMER-COUNT        PIC 9(9) COMP-3 VALUE ZERO.
+           05 W-GRAND-TOTAL-AMOUNT    PIC S9(15)V99 COMP-3 VALUE ZERO.
+       01  W-LAST-GOOD-CUSTOMER-ID    PIC 9(6) VALUE ZERO.
+       01  W-REJECT-REASON            PIC X(4) VALUE SPACES.
+       01  W-TEST-CUSTOMER-SEQ        PIC 9(6) VALUE ZERO.
+       01  W-RANDOM-SEED-RESULT       USAGE COMP-2.
+       01  MAX-TRANSACTIONS-PER-RECORD PIC 9(9) COMP VALUE 200.
+       01  MAX-CONTACTS-PER-RECORD    PIC 9(1) COMP VALUE 5.
+       01  W-TRANSACTION-SPLIT.
+           05 W-TRANSACTIONS-REMAINING   PIC 9(9) COMP.
+           05 W-TRANSACTIONS-THIS-RECORD PIC 9(9) COMP.
+       01  W-RECORD-TOTAL-AMOUNT      PIC S9(13)V99 COMP-3 VALUE ZERO.
+       01  W-CUSTOMER-CURRENCY-CODE   PIC X(3) VALUE SPACES.
+       01  W-CURRENCY-DIVIDE          PIC 9(4) COMP.
+       01  W-CURRENCY-REMAINDER       PIC 9(1) COMP.
+       01  W-CSV-LINE                 PIC X(8700) VALUE SPACES.
+       01  W-CSV-POINTER              PIC 9(5) COMP.
+       01  W-CSV-TX-AMOUNT            PIC -(13)9.99.
+       01  W-TX-DAY                   PIC 99.
+       01  W-TX-MONTH                 PIC 99.
+       01  W-TX-YEAR                  PIC 99.
+       01  W-CUSTOMER-PRINT-TOTALS.
+           05 W-CUSTOMER-PRINT-COUNT  PIC 9(9) COMP VALUE ZERO.
+           05 W-CUSTOMER-PRINT-TOTAL  PIC S9(15)V99 COMP-3 VALUE ZERO.
+           05 W-CUSTOMER-OUTPUT-SWITCH PIC X(1) VALUE 'N'.
+              88 CUSTOMER-HAS-OUTPUT         VALUE 'Y'.
+           05 W-CUSTOMER-COUNTED-SWITCH PIC X(1) VALUE 'N'.
+              88 CUSTOMER-ALREADY-COUNTED   VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  PARM-AREA.
+           05 PARM-LENGTH             PIC 9(4) COMP.
+           05 PARM-TEXT.
+              10 PARM-RESTART-ID         PIC 9(6).
+              10 PARM-TEST-MODE-SWITCH   PIC X(1).
+              10 PARM-SEED-VALUE         PIC 9(9).
+              10 PARM-TEST-CUSTOMER-COUNT PIC 9(4).
+              10 FILLER                  PIC X(60).
+
+       PROCEDURE DIVISION USING PARM-AREA.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CUSTOMERS
+               THRU 2000-PROCESS-CUSTOMERS-EXIT
+               UNTIL CUSTOMER-MASTER-EOF
+           PERFORM 8000-WRITE-TRAILER
+           GO TO 9999-PROGRAM-EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - OPEN FILES AND PRIME THE INPUT READ
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           IF PARM-LENGTH >= 6 AND PARM-RESTART-ID NOT = ZERO
+              SET W-RESTART-ACTIVE TO TRUE
+              PERFORM 1050-READ-CHECKPOINT
+                  THRU 1050-READ-CHECKPOINT-EXIT
+           END-IF.
+
+           IF PARM-LENGTH >= 20 AND PARM-TEST-MODE-SWITCH = 'Y'
+              SET TEST-MODE-ACTIVE TO TRUE
+              COMPUTE W-RANDOM-SEED-RESULT =
+                      FUNCTION RANDOM (PARM-SEED-VALUE)
+           END-IF.
+
+           IF NOT TEST-MODE-ACTIVE
+              OPEN INPUT CUSTOMER-MASTER
+              IF CUSTOMER-MASTER-STATUS NOT = ZERO
+                 DISPLAY 'ERROR OPENING CUSTOMER-MASTER='
+                         CUSTOMER-MASTER-STATUS
+                 GO TO 9999-PROGRAM-EXIT
+              END-IF
+           END-IF.
+
+           IF W-RESTART-ACTIVE
+              OPEN EXTEND OUTPUT-FILE
+           ELSE
+              OPEN OUTPUT OUTPUT-FILE
+           END-IF.
+           IF OUTPUT-FILE-STATUS NOT = ZERO
+              DISPLAY 'ERROR OPENING OUTPUT-FILE='
+                      OUTPUT-FILE-STATUS
+              GO TO 9999-PROGRAM-EXIT
+           END-IF.
+
+           IF W-RESTART-ACTIVE
+              OPEN EXTEND PRINT-FILE
+           ELSE
+              OPEN OUTPUT PRINT-FILE
+           END-IF.
+           IF PRINT-FILE-STATUS NOT = ZERO
+              DISPLAY 'ERROR OPENING PRINT-FILE='
+                      PRINT-FILE-STATUS
+              GO TO 9999-PROGRAM-EXIT
+           END-IF.
+
+           IF W-RESTART-ACTIVE
+              OPEN EXTEND REJECT-FILE
+           ELSE
+              OPEN OUTPUT REJECT-FILE
+           END-IF.
+           IF REJECT-FILE-STATUS NOT = ZERO
+              DISPLAY 'ERROR OPENING REJECT-FILE='
+                      REJECT-FILE-STATUS
+              GO TO 9999-PROGRAM-EXIT
+           END-IF.
+
+           IF W-RESTART-ACTIVE
+              OPEN EXTEND CSV-FILE
+           ELSE
+              OPEN OUTPUT CSV-FILE
+           END-IF.
+           IF CSV-FILE-STATUS NOT = ZERO
+              DISPLAY 'ERROR OPENING CSV-FILE='
+                      CSV-FILE-STATUS
+              GO TO 9999-PROGRAM-EXIT
+           END-IF.
+
+           PERFORM 2900-READ-CUSTOMER-MASTER.
+
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 1050-READ-CHECKPOINT - ON A RESTART RUN, CARRY THE CUSTOMER
+      * COUNT AND GRAND TOTAL FORWARD FROM THE LAST CHECKPOINT SO
+      * 8000-WRITE-TRAILER REPORTS THE WHOLE BATCH, NOT JUST THE
+      * RESTARTED TAIL
+      *----------------------------------------------------------------
+       1050-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS NOT = ZERO
+              DISPLAY 'NO CHECKPOINT FILE FOUND FOR RESTART, '
+                      'COUNTS START AT ZERO'
+              GO TO 1050-READ-CHECKPOINT-EXIT
+           END-IF.
+
+           READ CHECKPOINT-FILE
+               AT END
+                   DISPLAY 'CHECKPOINT FILE EMPTY, COUNTS START AT '
+                           'ZERO'
+                   CLOSE CHECKPOINT-FILE
+                   GO TO 1050-READ-CHECKPOINT-EXIT
+           END-READ.
+
+           MOVE CHECKPOINT-CUSTOMER-ID    TO W-LAST-GOOD-CUSTOMER-ID
+           MOVE CHECKPOINT-CUSTOMER-COUNT TO W-CUSTOMER-COUNT
+           MOVE CHECKPOINT-TOTAL-AMOUNT   TO W-GRAND-TOTAL-AMOUNT
+           CLOSE CHECKPOINT-FILE.
+
+       1050-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-PROCESS-CUSTOMERS - BUILD AND WRITE ONE CUSTOMER-DATA
+      * RECORD FROM THE CURRENT CUSTOMER-MASTER RECORD
+      *----------------------------------------------------------------
+       2000-PROCESS-CUSTOMERS.
+           IF W-RESTART-ACTIVE AND CM-CUSTOMER-ID NOT > PARM-RESTART-ID
+              PERFORM 2900-READ-CUSTOMER-MASTER
+              GO TO 2000-PROCESS-CUSTOMERS-EXIT
+           END-IF.
+
+           MOVE CM-CUSTOMER-ID      TO CUSTOMER-ID
+           MOVE CM-CUSTOMER-NAME    TO CUSTOMER-NAME
+           MOVE CM-CUSTOMER-ADDRESS TO CUSTOMER-ADDRESS
+           MOVE CM-CUSTOMER-PHONE   TO CUSTOMER-PHONE
+           MOVE CM-CUSTOMER-CURRENCY-CODE TO W-CUSTOMER-CURRENCY-CODE
+           MOVE SPACE TO CONTINUATION-IND
+
+           PERFORM 2050-BUILD-CONTACTS
+               THRU 2050-BUILD-CONTACTS-EXIT
+
+           MOVE ZERO TO W-CUSTOMER-PRINT-COUNT
+           MOVE ZERO TO W-CUSTOMER-PRINT-TOTAL
+           MOVE 'N'  TO W-CUSTOMER-OUTPUT-SWITCH
+           MOVE 'N'  TO W-CUSTOMER-COUNTED-SWITCH
+
+           COMPUTE W-TRANSACTIONS-REMAINING = 300 * FUNCTION RANDOM
+
+           PERFORM 2100-WRITE-TRANSACTION-CHUNK
+               THRU 2100-WRITE-TRANSACTION-CHUNK-EXIT.
+           PERFORM 2100-WRITE-TRANSACTION-CHUNK
+               THRU 2100-WRITE-TRANSACTION-CHUNK-EXIT
+               UNTIL W-TRANSACTIONS-REMAINING = 0.
+
+           PERFORM 2900-READ-CUSTOMER-MASTER.
+
+       2000-PROCESS-CUSTOMERS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2050-BUILD-CONTACTS - COPY THE CUSTOMER'S CONTACT METHODS
+      * (MOBILE / LANDLINE / EMAIL) FROM CUSTOMER-MASTER INTO THE
+      * CONTACT-INFO GROUP OF CUSTOMER-DATA
+      *----------------------------------------------------------------
+       2050-BUILD-CONTACTS.
+           IF CM-CONTACT-COUNT > MAX-CONTACTS-PER-RECORD
+              MOVE MAX-CONTACTS-PER-RECORD TO CONTACT-NBR
+           ELSE
+              MOVE CM-CONTACT-COUNT TO CONTACT-NBR
+           END-IF
+           PERFORM VARYING W-M FROM 1 BY 1 UNTIL W-M > CONTACT-NBR
+               MOVE CM-CONTACT-TYPE (W-M)  TO CONTACT-TYPE (W-M)
+               MOVE CM-CONTACT-VALUE (W-M) TO CONTACT-VALUE (W-M)
+           END-PERFORM.
+
+       2050-BUILD-CONTACTS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-WRITE-TRANSACTION-CHUNK - WRITE ONE CUSTOMER-DATA RECORD
+      * HOLDING UP TO MAX-TRANSACTIONS-PER-RECORD TRANSACTIONS; WHEN
+      * W-TRANSACTIONS-REMAINING IS STILL POSITIVE AFTERWARDS, FLAG
+      * THE NEXT RECORD WRITTEN FOR THIS CUSTOMER AS A CONTINUATION
+      *----------------------------------------------------------------
+       2100-WRITE-TRANSACTION-CHUNK.
+           IF W-TRANSACTIONS-REMAINING > MAX-TRANSACTIONS-PER-RECORD
+              MOVE MAX-TRANSACTIONS-PER-RECORD
+                                     TO W-TRANSACTIONS-THIS-RECORD
+           ELSE
+              MOVE W-TRANSACTIONS-REMAINING
+                                     TO W-TRANSACTIONS-THIS-RECORD
+           END-IF
+
+           MOVE ZERO TO W-RECORD-TOTAL-AMOUNT
+           MOVE W-TRANSACTIONS-THIS-RECORD TO TRANSACTION-NBR
+           PERFORM VARYING W-J FROM 1 BY 1
+                   UNTIL W-J > TRANSACTION-NBR
+               COMPUTE W-TX-DAY   = 1 + (35 * FUNCTION RANDOM)
+               COMPUTE W-TX-MONTH = 1 + (14 * FUNCTION RANDOM)
+               COMPUTE W-TX-YEAR  = 24 * FUNCTION RANDOM
+               STRING W-TX-DAY   DELIMITED BY SIZE
+                      '/'        DELIMITED BY SIZE
+                      W-TX-MONTH DELIMITED BY SIZE
+                      '/'        DELIMITED BY SIZE
+                      W-TX-YEAR  DELIMITED BY SIZE
+                      INTO TRANSACTION-DATE (W-J)
+               END-STRING
+               MOVE 235.56 TO TRANSACTION-AMOUNT (W-J)
+               MOVE W-CUSTOMER-CURRENCY-CODE
+                               TO TRANSACTION-CURRENCY-CODE (W-J)
+               MOVE '*********' TO TRANSACTION-COMMENT (W-J)
+               ADD TRANSACTION-AMOUNT (W-J) TO W-RECORD-TOTAL-AMOUNT
+           END-PERFORM
+
+           PERFORM 2150-VALIDATE-TRANSACTIONS
+               THRU 2150-VALIDATE-TRANSACTIONS-EXIT
+
+           IF DATES-VALID
+              ADD W-RECORD-TOTAL-AMOUNT TO W-GRAND-TOTAL-AMOUNT
+              WRITE CUSTOMER-DATA
+              IF OUTPUT-FILE-STATUS NOT = ZERO
+                 DISPLAY 'ERROR WRITING TO OUTPUT-FILE='
+                         OUTPUT-FILE-STATUS
+                 GO TO 9999-PROGRAM-EXIT
+              END-IF
+              IF NOT CUSTOMER-ALREADY-COUNTED
+                 ADD 1 TO W-CUSTOMER-COUNT
+                 SET CUSTOMER-ALREADY-COUNTED TO TRUE
+              END-IF
+              ADD TRANSACTION-NBR TO W-CUSTOMER-PRINT-COUNT
+              ADD W-RECORD-TOTAL-AMOUNT TO W-CUSTOMER-PRINT-TOTAL
+              SET CUSTOMER-HAS-OUTPUT TO TRUE
+              PERFORM 2250-WRITE-CSV-LINE
+                  THRU 2250-WRITE-CSV-LINE-EXIT
+           ELSE
+              PERFORM 2160-WRITE-REJECT
+                  THRU 2160-WRITE-REJECT-EXIT
+           END-IF
+
+           SUBTRACT W-TRANSACTIONS-THIS-RECORD
+                FROM W-TRANSACTIONS-REMAINING
+           IF W-TRANSACTIONS-REMAINING > 0
+              MOVE 'C' TO CONTINUATION-IND
+           ELSE
+              MOVE CUSTOMER-ID TO W-LAST-GOOD-CUSTOMER-ID
+              IF CUSTOMER-HAS-OUTPUT
+                 PERFORM 2200-WRITE-PRINT-LINE
+                     THRU 2200-WRITE-PRINT-LINE-EXIT
+              END-IF
+           END-IF.
+
+       2100-WRITE-TRANSACTION-CHUNK-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2150-VALIDATE-TRANSACTIONS - CONFIRM TRANSACTION-DAY IS 01-31,
+      * TRANSACTION-MONTH IS 01-12 AND TRANSACTION-YEAR IS NUMERIC FOR
+      * EVERY TRANSACTION IN THIS RECORD; SETS DATES-VALID/INVALID AND
+      * W-REJECT-REASON
+      *----------------------------------------------------------------
+       2150-VALIDATE-TRANSACTIONS.
+           SET DATES-VALID TO TRUE
+           MOVE SPACES TO W-REJECT-REASON
+           PERFORM VARYING W-K FROM 1 BY 1
+                   UNTIL W-K > TRANSACTION-NBR OR DATES-INVALID
+               IF TRANSACTION-DAY (W-K) IS NOT NUMERIC
+                  OR TRANSACTION-DAY (W-K) < '01'
+                  OR TRANSACTION-DAY (W-K) > '31'
+                  SET DATES-INVALID TO TRUE
+                  MOVE 'RDAY' TO W-REJECT-REASON
+               ELSE
+                  IF TRANSACTION-MONTH (W-K) IS NOT NUMERIC
+                     OR TRANSACTION-MONTH (W-K) < '01'
+                     OR TRANSACTION-MONTH (W-K) > '12'
+                     SET DATES-INVALID TO TRUE
+                     MOVE 'RMTH' TO W-REJECT-REASON
+                  ELSE
+                     IF TRANSACTION-YEAR (W-K) IS NOT NUMERIC
+                        SET DATES-INVALID TO TRUE
+                        MOVE 'RYR ' TO W-REJECT-REASON
+                     END-IF
+                  END-IF
+               END-IF
+           END-PERFORM.
+
+       2150-VALIDATE-TRANSACTIONS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2160-WRITE-REJECT - WRITE A CUSTOMER-DATA RECORD CONTAINING AN
+      * INVALID TRANSACTION DATE TO REJECT-FILE, TAGGED WITH THE
+      * REASON CODE SET BY 2150-VALIDATE-TRANSACTIONS
+      *----------------------------------------------------------------
+       2160-WRITE-REJECT.
+           MOVE W-REJECT-REASON TO REJECT-REASON-CODE
+           MOVE CUSTOMER-DATA   TO REJECT-CUSTOMER-DATA
+
+           WRITE REJECT-RECORD
+           IF REJECT-FILE-STATUS NOT = ZERO
+              DISPLAY 'ERROR WRITING TO REJECT-FILE='
+                      REJECT-FILE-STATUS
+              GO TO 9999-PROGRAM-EXIT
+           END-IF.
+
+       2160-WRITE-REJECT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2200-WRITE-PRINT-LINE - WRITE ONE AUDIT LISTING LINE PER
+      * CUSTOMER, SHOWING THE TRANSACTION COUNT AND TOTAL AMOUNT
+      * ACCUMULATED ACROSS ALL CUSTOMER-DATA RECORDS (ORIGINAL AND ANY
+      * CONTINUATIONS) ACTUALLY WRITTEN TO OUTPUT-FILE FOR THIS CUSTOMER
+      *----------------------------------------------------------------
+       2200-WRITE-PRINT-LINE.
+           MOVE CUSTOMER-ID       TO PRT-CUSTOMER-ID
+           MOVE SPACE             TO PRT-CONTINUATION-IND
+           MOVE CUSTOMER-NAME     TO PRT-CUSTOMER-NAME
+           MOVE W-CUSTOMER-PRINT-COUNT TO PRT-TRANSACTION-COUNT
+           MOVE W-CUSTOMER-PRINT-TOTAL TO PRT-TRANSACTION-TOTAL
+
+           WRITE PRINT-RECORD
+           IF PRINT-FILE-STATUS NOT = ZERO
+              DISPLAY 'ERROR WRITING TO PRINT-FILE='
+                      PRINT-FILE-STATUS
+              GO TO 9999-PROGRAM-EXIT
+           END-IF.
+
+       2200-WRITE-PRINT-LINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2250-WRITE-CSV-LINE - WRITE A COMMA-DELIMITED DISPLAY COPY OF
+      * THE CUSTOMER-DATA RECORD JUST WRITTEN TO OUTPUT-FILE, FOR
+      * CONSUMERS THAT CANNOT READ RECFM=VB. CARRIES CUSTOMER-ID/NAME/
+      * ADDRESS/PHONE FOLLOWED BY ONE DATE/AMOUNT/CURRENCY/COMMENT
+      * COLUMN GROUP PER TRANSACTION ON THE RECORD
+      *----------------------------------------------------------------
+       2250-WRITE-CSV-LINE.
+           MOVE SPACES TO W-CSV-LINE
+           MOVE 1 TO W-CSV-POINTER
+
+           STRING
+              CUSTOMER-ID                 DELIMITED BY SIZE
+              ','                         DELIMITED BY SIZE
+              CONTINUATION-IND            DELIMITED BY SIZE
+              ','                         DELIMITED BY SIZE
+              '"'                         DELIMITED BY SIZE
+              CUSTOMER-NAME               DELIMITED BY SIZE
+              '"'                         DELIMITED BY SIZE
+              ','                         DELIMITED BY SIZE
+              '"'                         DELIMITED BY SIZE
+              CUSTOMER-ADDRESS            DELIMITED BY SIZE
+              '"'                         DELIMITED BY SIZE
+              ','                         DELIMITED BY SIZE
+              CUSTOMER-PHONE              DELIMITED BY SIZE
+              INTO W-CSV-LINE
+              WITH POINTER W-CSV-POINTER
+           END-STRING
+
+           PERFORM VARYING W-N FROM 1 BY 1 UNTIL W-N > TRANSACTION-NBR
+               MOVE TRANSACTION-AMOUNT (W-N) TO W-CSV-TX-AMOUNT
+               STRING
+                  ','                             DELIMITED BY SIZE
+                  TRANSACTION-DATE (W-N)          DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  W-CSV-TX-AMOUNT                 DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  TRANSACTION-CURRENCY-CODE (W-N) DELIMITED BY SIZE
+                  ','                             DELIMITED BY SIZE
+                  '"'                             DELIMITED BY SIZE
+                  TRANSACTION-COMMENT (W-N)       DELIMITED BY SIZE
+                  '"'                             DELIMITED BY SIZE
+                  INTO W-CSV-LINE
+                  WITH POINTER W-CSV-POINTER
+               END-STRING
+           END-PERFORM
+
+           MOVE W-CSV-LINE TO CSV-RECORD
+           WRITE CSV-RECORD
+           IF CSV-FILE-STATUS NOT = ZERO
+              DISPLAY 'ERROR WRITING TO CSV-FILE='
+                      CSV-FILE-STATUS
+              GO TO 9999-PROGRAM-EXIT
+           END-IF.
+
+       2250-WRITE-CSV-LINE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2900-READ-CUSTOMER-MASTER - READ THE NEXT CUSTOMER, SET EOF
+      *----------------------------------------------------------------
+       2900-READ-CUSTOMER-MASTER.
+           IF TEST-MODE-ACTIVE
+              PERFORM 2950-GENERATE-TEST-CUSTOMER
+                  THRU 2950-GENERATE-TEST-CUSTOMER-EXIT
+           ELSE
+              READ CUSTOMER-MASTER
+                  AT END
+                      SET CUSTOMER-MASTER-EOF TO TRUE
+              END-READ
+              IF NOT CUSTOMER-MASTER-EOF
+                 AND CUSTOMER-MASTER-STATUS NOT = ZERO
+                 DISPLAY 'ERROR READING CUSTOMER-MASTER='
+                         CUSTOMER-MASTER-STATUS
+                 GO TO 9999-PROGRAM-EXIT
+              END-IF
+           END-IF.
+
+       2900-READ-CUSTOMER-MASTER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2950-GENERATE-TEST-CUSTOMER - SYNTHESIZE THE NEXT CUSTOMER
+      * RECORD IN FIXED-SEED TEST MODE, UP TO PARM-TEST-CUSTOMER-COUNT
+      *----------------------------------------------------------------
+       2950-GENERATE-TEST-CUSTOMER.
+           ADD 1 TO W-TEST-CUSTOMER-SEQ
+           IF W-TEST-CUSTOMER-SEQ > PARM-TEST-CUSTOMER-COUNT
+              SET CUSTOMER-MASTER-EOF TO TRUE
+           ELSE
+              MOVE W-TEST-CUSTOMER-SEQ TO CM-CUSTOMER-ID
+              MOVE 'JOHN SMITH' TO CM-CUSTOMER-NAME
+              MOVE 'CAMBRIDGE UNIVERSITY' TO CM-CUSTOMER-ADDRESS
+              MOVE '44012565' TO CM-CUSTOMER-PHONE
+              DIVIDE W-TEST-CUSTOMER-SEQ BY 3
+                  GIVING W-CURRENCY-DIVIDE
+                  REMAINDER W-CURRENCY-REMAINDER
+              IF W-CURRENCY-REMAINDER = 0
+                 MOVE 'GBP' TO CM-CUSTOMER-CURRENCY-CODE
+              ELSE
+                 IF W-CURRENCY-REMAINDER = 1
+                    MOVE 'USD' TO CM-CUSTOMER-CURRENCY-CODE
+                 ELSE
+                    MOVE 'EUR' TO CM-CUSTOMER-CURRENCY-CODE
+                 END-IF
+              END-IF
+              MOVE ZERO TO CM-CONTACT-COUNT
+           END-IF.
+
+       2950-GENERATE-TEST-CUSTOMER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-WRITE-TRAILER - APPEND THE BATCH CONTROL TOTALS RECORD
+      * SO DOWNSTREAM PDI JOBS CAN RECONCILE COUNT/AMOUNT BEFORE LOAD
+      *----------------------------------------------------------------
+       8000-WRITE-TRAILER.
+           MOVE 'TRAILR'            TO TRAILER-ID
+           MOVE W-CUSTOMER-COUNT     TO TRAILER-CUSTOMER-COUNT
+           MOVE W-GRAND-TOTAL-AMOUNT TO TRAILER-TOTAL-AMOUNT
+
+           WRITE TRAILER-RECORD
+           IF OUTPUT-FILE-STATUS NOT = ZERO
+              DISPLAY 'ERROR WRITING TRAILER TO OUTPUT-FILE='
+                      OUTPUT-FILE-STATUS
+              GO TO 9999-PROGRAM-EXIT
+           END-IF.
+
+       8000-WRITE-TRAILER-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8900-WRITE-CHECKPOINT - ON AN OUTPUT-FILE OPEN/WRITE ABEND,
+      * RECORD THE LAST CUSTOMER-ID WRITTEN SO THE RUN CAN BE RESTARTED
+      * FROM THAT POINT VIA THE PARM-RESTART-ID PARAMETER
+      *----------------------------------------------------------------
+       8900-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS NOT = ZERO
+              DISPLAY 'ERROR OPENING CHECKPOINT-FILE='
+                      CHECKPOINT-FILE-STATUS
+              GO TO 8900-WRITE-CHECKPOINT-EXIT
+           END-IF.
+
+           MOVE W-LAST-GOOD-CUSTOMER-ID TO CHECKPOINT-CUSTOMER-ID
+           MOVE W-CUSTOMER-COUNT        TO CHECKPOINT-CUSTOMER-COUNT
+           MOVE W-GRAND-TOTAL-AMOUNT    TO CHECKPOINT-TOTAL-AMOUNT
+           WRITE CHECKPOINT-RECORD.
+           DISPLAY 'CHECKPOINT WRITTEN, LAST GOOD CUSTOMER-ID='
+                   W-LAST-GOOD-CUSTOMER-ID.
+
+           CLOSE CHECKPOINT-FILE.
+
+       8900-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+       9999-PROGRAM-EXIT.
+
+           IF OUTPUT-FILE-STATUS NOT = ZERO
+              OR PRINT-FILE-STATUS NOT = ZERO
+              OR REJECT-FILE-STATUS NOT = ZERO
+              OR CSV-FILE-STATUS NOT = ZERO
+              PERFORM 8900-WRITE-CHECKPOINT
+                  THRU 8900-WRITE-CHECKPOINT-EXIT
+           END-IF.
+
+           IF NOT TEST-MODE-ACTIVE
+              CLOSE CUSTOMER-MASTER
+           END-IF.
+           CLOSE OUTPUT-FILE.
+           CLOSE PRINT-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE CSV-FILE.
+
+           GOBACK.
+
+       END PROGRAM TCOBWVB.
